@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXN001.
+      ******************************************************************
+      * CICS transaction IDMT - online maintenance of the IDIOMAS
+      * master (AACOD/AANOM/AAACT). Pseudo-conversational: the first
+      * trip (EIBCALEN = 0) only sends the menu and returns: it does
+      * NOT receive, so the RECEIVE for the operator's command always
+      * happens at the top of the NEXT task, attached when the
+      * operator keys input against that menu. That second task reads
+      * the command, dispatches to the matching function, sends the
+      * result and returns - again with no RECEIVE, leaving the next
+      * keystroke for the task after that. COMMAREA only carries a
+      * marker byte so EIBCALEN stays non-zero past the first trip;
+      * it does not need to carry the function/key since each task
+      * receives and uses its own input. File I/O goes through EXEC
+      * CICS against the FCT entry IDIOMAS, not a COBOL SELECT/FD -
+      * FD-IDIOMAS/IDIOMAS-FS stay batch-only (MGR001's reload).
+      *
+      * cobc in this sandbox has no CICS translator, so EXEC CICS
+      * blocks cannot be syntax-checked here (documented sandbox
+      * limitation, not a defect) - desk-checked against standard
+      * CICS COBOL command syntax instead.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP              PIC S9(8) COMP.
+       01 WS-RESP2             PIC S9(8) COMP.
+       01 WS-IDIOMA-REC.
+           05 WS-AACOD-KEY     PIC X(02).
+           05 WS-AANOM         PIC X(40).
+           05 WS-AAACT         PIC 9(01).
+       01 WS-AANOM-NUEVO       PIC X(40).
+       01 WS-TEXTO-ENTRADA     PIC X(45).
+       01 WS-TEXTO-SALIDA      PIC X(79).
+       01 WS-LONG-ENTRADA      PIC S9(4) COMP VALUE 45.
+       01 WS-LONG-SALIDA       PIC S9(4) COMP.
+       01 WS-FUNCION           PIC X(01).
+           88 WS-FUNCION-ALTA          VALUE "A".
+           88 WS-FUNCION-CONSULTA      VALUE "B".
+           88 WS-FUNCION-CORRECCION    VALUE "C".
+           88 WS-FUNCION-BAJA          VALUE "D".
+       01 WS-COMMAREA.
+           05 WS-CA-MARCA      PIC X(01) VALUE "X".
+       01 WS-MENU-TEXTO.
+           05 WS-MENU-L1 PIC X(79) VALUE
+              "IDMT - Mantenimiento de IDIOMAS  (A=Alta B=Consulta".
+           05 WS-MENU-L2 PIC X(79) VALUE
+              "   C=Correccion D=Baja), seguido de AACOD. Ej: A DE".
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 LK-CA-MARCA      PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       0000-Main SECTION.
+        MOVE "X" TO WS-CA-MARCA
+        IF EIBCALEN = 0
+            PERFORM 0001-Mostrar-Menu
+        ELSE
+            PERFORM 0002-Leer-Opcion
+            EVALUATE TRUE
+                WHEN WS-FUNCION-ALTA
+                    PERFORM 0003-Alta
+                WHEN WS-FUNCION-CONSULTA
+                    PERFORM 0004-Consulta
+                WHEN WS-FUNCION-CORRECCION
+                    PERFORM 0005-Correccion
+                WHEN WS-FUNCION-BAJA
+                    PERFORM 0006-Baja
+                WHEN OTHER
+                    PERFORM 0001-Mostrar-Menu
+            END-EVALUATE
+        END-IF
+        EXEC CICS RETURN
+            TRANSID ("IDMT")
+            COMMAREA (WS-COMMAREA)
+            LENGTH (LENGTH OF WS-COMMAREA)
+        END-EXEC
+        GOBACK
+        .
+
+       0001-Mostrar-Menu SECTION.
+        EXEC CICS SEND TEXT
+            FROM (WS-MENU-TEXTO)
+            LENGTH (158)
+            ERASE
+        END-EXEC
+        .
+
+       0002-Leer-Opcion SECTION.
+        MOVE SPACES TO WS-TEXTO-ENTRADA
+        MOVE 45 TO WS-LONG-ENTRADA
+        EXEC CICS RECEIVE
+            INTO (WS-TEXTO-ENTRADA)
+            LENGTH (WS-LONG-ENTRADA)
+            RESP (WS-RESP)
+        END-EXEC
+        IF WS-RESP = DFHRESP(NORMAL)
+            MOVE WS-TEXTO-ENTRADA (1:1) TO WS-FUNCION
+            MOVE WS-TEXTO-ENTRADA (3:2) TO WS-AACOD-KEY
+            MOVE WS-TEXTO-ENTRADA (6:40) TO WS-AANOM
+        ELSE
+            MOVE SPACES TO WS-FUNCION
+        END-IF
+        .
+
+       0003-Alta SECTION.
+        MOVE 1 TO WS-AAACT
+        EXEC CICS WRITE
+            FILE ("IDIOMAS")
+            FROM (WS-IDIOMA-REC)
+            RIDFLD (WS-AACOD-KEY)
+            KEYLENGTH (2)
+            RESP (WS-RESP)
+        END-EXEC
+        EVALUATE WS-RESP
+            WHEN DFHRESP(NORMAL)
+                MOVE "IDIOMA DADO DE ALTA" TO WS-TEXTO-SALIDA (1:20)
+            WHEN DFHRESP(DUPREC)
+                MOVE "AACOD YA EXISTE" TO WS-TEXTO-SALIDA (1:16)
+            WHEN OTHER
+                MOVE "ERROR AL GRABAR IDIOMA" TO
+                    WS-TEXTO-SALIDA (1:23)
+        END-EVALUATE
+        PERFORM 0007-Mostrar-Resultado
+        .
+
+       0004-Consulta SECTION.
+        EXEC CICS READ
+            FILE ("IDIOMAS")
+            INTO (WS-IDIOMA-REC)
+            RIDFLD (WS-AACOD-KEY)
+            KEYLENGTH (2)
+            RESP (WS-RESP)
+        END-EXEC
+        EVALUATE WS-RESP
+            WHEN DFHRESP(NORMAL)
+                MOVE WS-AACOD-KEY TO WS-TEXTO-SALIDA (1:2)
+                MOVE WS-AANOM TO WS-TEXTO-SALIDA (4:40)
+                IF WS-AAACT = 1
+                    MOVE "ACTIVO" TO WS-TEXTO-SALIDA (45:6)
+                ELSE
+                    MOVE "INACTIVO" TO WS-TEXTO-SALIDA (45:8)
+                END-IF
+            WHEN DFHRESP(NOTFND)
+                MOVE "AACOD NO ENCONTRADO" TO
+                    WS-TEXTO-SALIDA (1:19)
+            WHEN OTHER
+                MOVE "ERROR AL LEER IDIOMA" TO
+                    WS-TEXTO-SALIDA (1:21)
+        END-EVALUATE
+        PERFORM 0007-Mostrar-Resultado
+        .
+
+       0005-Correccion SECTION.
+        MOVE WS-AANOM TO WS-AANOM-NUEVO
+        EXEC CICS READ
+            FILE ("IDIOMAS")
+            INTO (WS-IDIOMA-REC)
+            RIDFLD (WS-AACOD-KEY)
+            KEYLENGTH (2)
+            UPDATE
+            RESP (WS-RESP)
+        END-EXEC
+        IF WS-RESP = DFHRESP(NORMAL)
+            MOVE WS-AANOM-NUEVO TO WS-AANOM
+            EXEC CICS REWRITE
+                FILE ("IDIOMAS")
+                FROM (WS-IDIOMA-REC)
+                RESP (WS-RESP)
+            END-EXEC
+        END-IF
+        EVALUATE WS-RESP
+            WHEN DFHRESP(NORMAL)
+                MOVE "IDIOMA CORREGIDO" TO WS-TEXTO-SALIDA (1:17)
+            WHEN DFHRESP(NOTFND)
+                MOVE "AACOD NO ENCONTRADO" TO
+                    WS-TEXTO-SALIDA (1:19)
+            WHEN OTHER
+                MOVE "ERROR AL CORREGIR IDIOMA" TO
+                    WS-TEXTO-SALIDA (1:25)
+        END-EVALUATE
+        PERFORM 0007-Mostrar-Resultado
+        .
+
+       0006-Baja SECTION.
+        EXEC CICS READ
+            FILE ("IDIOMAS")
+            INTO (WS-IDIOMA-REC)
+            RIDFLD (WS-AACOD-KEY)
+            KEYLENGTH (2)
+            UPDATE
+            RESP (WS-RESP)
+        END-EXEC
+        IF WS-RESP = DFHRESP(NORMAL)
+            MOVE 0 TO WS-AAACT
+            EXEC CICS REWRITE
+                FILE ("IDIOMAS")
+                FROM (WS-IDIOMA-REC)
+                RESP (WS-RESP)
+            END-EXEC
+        END-IF
+        EVALUATE WS-RESP
+            WHEN DFHRESP(NORMAL)
+                MOVE "IDIOMA DADO DE BAJA" TO WS-TEXTO-SALIDA (1:20)
+            WHEN DFHRESP(NOTFND)
+                MOVE "AACOD NO ENCONTRADO" TO
+                    WS-TEXTO-SALIDA (1:19)
+            WHEN OTHER
+                MOVE "ERROR AL DAR DE BAJA IDIOMA" TO
+                    WS-TEXTO-SALIDA (1:28)
+        END-EVALUATE
+        PERFORM 0007-Mostrar-Resultado
+        .
+
+       0007-Mostrar-Resultado SECTION.
+        EXEC CICS SEND TEXT
+            FROM (WS-TEXTO-SALIDA)
+            LENGTH (79)
+            ERASE
+        END-EXEC
+        .
+
+       END PROGRAM TXN001.
