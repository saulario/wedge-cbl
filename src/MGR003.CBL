@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MGR003.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        COPY "PAISES-AB-FC" IN "src/dds"
+            REPLACING "SELECT" BY "SELECT OPTIONAL".
+        SELECT SD-ORDEN-PAISES ASSIGN TO DISK
+            "mgr/0001/paises_orden.tmp".
+        SELECT FD-REPORTE-PAISES ASSIGN TO WS-REPORTE-PATH
+            FILE STATUS IS FS-RPT
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+       DATA DIVISION.
+        FILE SECTION.
+        COPY "PAISES-FS" IN "src/dds".
+        SD SD-ORDEN-PAISES.
+        01 RG-ORDEN-PAISES.
+            05 SO-ABNOM     PIC X(40).
+            05 SO-ABCOD     PIC X(02).
+            05 SO-ABCD3     PIC X(03).
+            05 SO-ABNUM     PIC 9(03).
+        FD FD-REPORTE-PAISES.
+        01 RG-REPORTE-PAISES   PIC X(100).
+        WORKING-STORAGE SECTION.
+        01 FS             PIC 99.
+        01 FS-RPT          PIC 99.
+        01 WS-RC           PIC 9(4) VALUE 0.
+        01 EOF             PIC 9.
+        01 WS-REPORTE-PATH      PIC X(200)
+            VALUE "mgr/0001/paises_activos.rpt".
+        01 WS-PARM-ENTRADA      PIC X(200).
+        01 WS-TOTAL-ACTIVOS     PIC 9(9) VALUE 0.
+        01 WS-REPORTE-LINEA.
+            05 WS-RPT-ABCOD     PIC X(02).
+            05 FILLER           PIC X(3) VALUE SPACE.
+            05 WS-RPT-ABCD3     PIC X(03).
+            05 FILLER           PIC X(3) VALUE SPACE.
+            05 WS-RPT-ABNUM     PIC 9(03).
+            05 FILLER           PIC X(3) VALUE SPACE.
+            05 WS-RPT-ABNOM     PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN SECTION.
+        MOVE 0 TO WS-RC
+        PERFORM 0000-Leer-Parm
+        SORT SD-ORDEN-PAISES
+            ON ASCENDING KEY SO-ABNOM
+            INPUT PROCEDURE IS 0001-Cargar-Paises-Activos
+            OUTPUT PROCEDURE IS 0002-Emitir-Reporte
+        MOVE WS-RC TO RETURN-CODE
+        GOBACK
+        .
+
+       0000-Valida-FS SECTION.
+        IF FS NOT = 0
+            MOVE 8 TO WS-RC
+        END-IF
+        .
+
+       0000-Leer-Parm SECTION.
+        MOVE SPACES TO WS-PARM-ENTRADA
+        ACCEPT WS-PARM-ENTRADA FROM COMMAND-LINE
+        IF WS-PARM-ENTRADA = SPACES
+            ACCEPT WS-PARM-ENTRADA FROM ENVIRONMENT
+                "MGR001_PAISES_ACTIVOS_RPT"
+        END-IF
+        IF WS-PARM-ENTRADA NOT = SPACES
+            MOVE WS-PARM-ENTRADA TO WS-REPORTE-PATH
+        END-IF
+        .
+
+       0001-Cargar-Paises-Activos SECTION.
+        OPEN INPUT SHARING WITH ALL OTHER FD-PAISES
+        PERFORM 0000-Valida-FS
+        MOVE 0 TO EOF
+        READ FD-PAISES NEXT
+            AT END MOVE 1 TO EOF
+        END-READ
+        PERFORM UNTIL EOF = 1
+            IF ABACT = 1
+                MOVE ABNOM TO SO-ABNOM
+                MOVE ABCOD TO SO-ABCOD
+                MOVE ABCD3 TO SO-ABCD3
+                MOVE ABNUM TO SO-ABNUM
+                RELEASE RG-ORDEN-PAISES
+            END-IF
+            READ FD-PAISES NEXT
+                AT END MOVE 1 TO EOF
+            END-READ
+        END-PERFORM
+        CLOSE FD-PAISES
+        PERFORM 0000-Valida-FS
+        .
+
+       0002-Emitir-Reporte SECTION.
+        OPEN OUTPUT FD-REPORTE-PAISES
+        MOVE 0 TO WS-TOTAL-ACTIVOS
+        MOVE SPACES TO RG-REPORTE-PAISES
+        MOVE "ABCOD   ABCD3   ABNUM   ABNOM" TO RG-REPORTE-PAISES
+        WRITE RG-REPORTE-PAISES
+        MOVE 0 TO EOF
+        RETURN SD-ORDEN-PAISES
+            AT END MOVE 1 TO EOF
+        END-RETURN
+        PERFORM UNTIL EOF = 1
+            MOVE SO-ABCOD TO WS-RPT-ABCOD
+            MOVE SO-ABCD3 TO WS-RPT-ABCD3
+            MOVE SO-ABNUM TO WS-RPT-ABNUM
+            MOVE SO-ABNOM TO WS-RPT-ABNOM
+            MOVE WS-REPORTE-LINEA TO RG-REPORTE-PAISES
+            WRITE RG-REPORTE-PAISES
+            ADD 1 TO WS-TOTAL-ACTIVOS
+            RETURN SD-ORDEN-PAISES
+                AT END MOVE 1 TO EOF
+            END-RETURN
+        END-PERFORM
+        CLOSE FD-REPORTE-PAISES
+        DISPLAY "Paises activos listados : " WS-TOTAL-ACTIVOS
+        .
+
+       END PROGRAM MGR003.
