@@ -9,10 +9,42 @@
             REPLACING "SELECT" BY "SELECT OPTIONAL".
         COPY "USUARIOS-AC-FC" IN "src/dds"
             REPLACING "SELECT" BY "SELECT OPTIONAL".
-        SELECT FD-CARGA-PAISES ASSIGN TO DISK "mgr/0001/paises.csv"
+        SELECT FD-CARGA-PAISES ASSIGN TO WS-PAISES-CSV-PATH
             FILE STATUS IS FS
             ORGANIZATION IS LINE SEQUENTIAL
             ACCESS MODE IS SEQUENTIAL.
+        SELECT FD-PAISES-REJ ASSIGN TO DISK
+            "mgr/0001/paises_rechazados.txt"
+            FILE STATUS IS FS-REJ
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+        SELECT FD-PAISES-CKPT ASSIGN TO DISK "mgr/0001/paises.ckpt"
+            FILE STATUS IS FS-CKPT
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+        SELECT FD-CARGA-IDIOMAS ASSIGN TO WS-IDIOMAS-CSV-PATH
+            FILE STATUS IS FS
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+        SELECT FD-IDIOMAS-REJ ASSIGN TO DISK
+            "mgr/0001/idiomas_rechazados.txt"
+            FILE STATUS IS FS-ID-REJ
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+        SELECT FD-CARGA-USUARIOS ASSIGN TO WS-USUARIOS-CSV-PATH
+            FILE STATUS IS FS
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+        SELECT FD-USUARIOS-REJ ASSIGN TO DISK
+            "mgr/0001/usuarios_rechazados.txt"
+            FILE STATUS IS FS-US-REJ
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+        SELECT FD-AUDITORIA ASSIGN TO DISK
+            "mgr/0001/mgr001_audit.log"
+            FILE STATUS IS FS-AUDIT
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
        DATA DIVISION.
         FILE SECTION.
         COPY "IDIOMAS-FS" IN "src/dds".
@@ -21,9 +53,187 @@
         FD FD-CARGA-PAISES.
         01 RG-CARGA-PAISES.
             05 TEXTO    PIC X(1024).
+        FD FD-PAISES-REJ.
+        01 RG-PAISES-REJ    PIC X(1100).
+        FD FD-PAISES-CKPT.
+        01 RG-PAISES-CKPT.
+            05 CK-LINEA      PIC 9(9).
+            05 CK-GRABADOS   PIC 9(9).
+        FD FD-AUDITORIA.
+        01 RG-AUDITORIA     PIC X(80).
+        FD FD-CARGA-IDIOMAS.
+        01 RG-CARGA-IDIOMAS.
+            05 TEXTO-ID PIC X(1024).
+        FD FD-IDIOMAS-REJ.
+        01 RG-IDIOMAS-REJ   PIC X(1100).
+        FD FD-CARGA-USUARIOS.
+        01 RG-CARGA-USUARIOS.
+            05 TEXTO-US PIC X(1024).
+        FD FD-USUARIOS-REJ.
+        01 RG-USUARIOS-REJ  PIC X(1100).
         WORKING-STORAGE SECTION.
         01 FS           PIC 99.
         01 EOF          PIC 9.
+        01 WS-RC        PIC 9(4) VALUE 0.
+        01 WS-PAISES-CSV-PATH   PIC X(200)
+            VALUE "mgr/0001/paises.csv".
+        01 WS-PARM-ENTRADA      PIC X(200).
+        01 WS-PARM-CAMPO1       PIC X(10).
+        01 WS-PARM-CAMPO2       PIC X(200).
+        01 WS-PARM-COMAS        PIC 9(02) VALUE 0.
+        01 WS-STEP              PIC X(10) VALUE "ALL".
+            88 WS-STEP-TODOS            VALUE "ALL".
+            88 WS-STEP-IDIOMAS          VALUE "IDIOMAS".
+            88 WS-STEP-PAISES           VALUE "PAISES".
+            88 WS-STEP-USUARIOS         VALUE "USUARIOS".
+        01 WS-MODO-PAISES       PIC X(01) VALUE "U".
+            88 WS-PAISES-TOTAL          VALUE "T".
+            88 WS-PAISES-ACTUALIZA      VALUE "U".
+        01 WS-MODO-PAISES-TXT    PIC X(01).
+        01 WS-MODO-DUP-PAISES   PIC X(01) VALUE "R".
+            88 WS-DUP-RECHAZA          VALUE "R".
+            88 WS-DUP-SOBRESCRIBE      VALUE "S".
+            88 WS-DUP-DETIENE          VALUE "H".
+        01 WS-DUP-TXT           PIC X(01).
+        01 WS-HALT-PAISES       PIC 9(01) VALUE 0.
+        01 WS-CSV-PAIS.
+            05 WS-ABNOM     PIC X(40).
+            05 WS-ABCOD     PIC X(02).
+            05 WS-ABCD3     PIC X(03).
+            05 WS-ABNUM-X   PIC X(03).
+            05 WS-ABREG     PIC X(02).
+            05 WS-ABFEC-X   PIC X(08).
+        01 WS-FECHA-HOY      PIC 9(08).
+        01 WS-ABACT-ANTERIOR PIC 9(01).
+        01 WS-VISTOS-CNT          PIC 9(3) VALUE 0.
+        01 WS-TABLA-VISTOS.
+            05 WS-VISTO OCCURS 300 TIMES PIC X(02).
+        01 WS-VISTO-IDX           PIC 9(3).
+        01 WS-VISTO-ENCONTRADO    PIC 9(1).
+        01 WS-VISTOS-DESBORDE     PIC 9(1) VALUE 0.
+        01 WS-PAISES-DESACTIVADOS PIC 9(9) VALUE 0.
+        01 WS-UNSTR-CNT     PIC 9(02).
+        01 WS-CSV-POS        PIC 9(4).
+        01 WS-CSV-CH         PIC X(1).
+        01 WS-CSV-EN-COMILLA PIC 9(1).
+        01 WS-CSV-CAMPO-NUM  PIC 9(1).
+        01 WS-CSV-CAMPO-LEN  PIC 9(4).
+        01 WS-CSV-CAMPO-BUF  PIC X(1024).
+        01 FS-REJ            PIC 99.
+        01 WS-REJ-COUNT      PIC 9(9) VALUE 0.
+        01 WS-REJ-SEQ        PIC 9(6) VALUE 0.
+        01 WS-REJ-MOTIVO     PIC X(30).
+        01 WS-REJ-LINEA.
+            05 WS-REJ-L-SEQ     PIC 9(6).
+            05 FILLER           PIC X(1) VALUE SPACE.
+            05 WS-REJ-L-MOTIVO  PIC X(30).
+            05 FILLER           PIC X(1) VALUE SPACE.
+            05 WS-REJ-L-TEXTO   PIC X(1024).
+      *  Default 2 matches the vendor feed (title line + column
+      *  header). MGR002's export writes a single header line, so
+      *  feeding it back into MGR001 needs
+      *  MGR001_PAISES_SKIP_HEADERS=1 - see the note MGR002 prints
+      *  at the end of its export.
+        01 WS-SKIP-HEADERS     PIC 9(2) VALUE 2.
+        01 WS-SKIP-TXT         PIC X(2).
+        01 WS-SKIP-IDX         PIC 9(2).
+        01 WS-CSV-LEIDOS       PIC 9(9) VALUE 0.
+        01 WS-PAISES-GRABADOS  PIC 9(9) VALUE 0.
+        01 WS-PAISES-ESPERADOS PIC 9(9) VALUE 0.
+        01 WS-ESPERADOS-DESAJUSTE PIC 9(1) VALUE 0.
+        01 WS-ESPERADOS-TXT    PIC X(9).
+        01 FS-CKPT              PIC 99.
+        01 WS-CKPT-EVERY        PIC 9(6) VALUE 500.
+        01 WS-CKPT-EVERY-TXT    PIC X(6).
+        01 WS-CKPT-DESDE        PIC 9(9) VALUE 0.
+        01 WS-CKPT-IDX          PIC 9(9).
+        01 FS-AUDIT             PIC 99.
+        01 WS-AUDIT-FECHA       PIC 9(8).
+        01 WS-AUDIT-HORA        PIC 9(8).
+        01 WS-AUDIT-JOBID       PIC X(8).
+        01 WS-AUDIT-MASTER      PIC X(10).
+        01 WS-AUDIT-COUNT       PIC 9(9).
+        01 WS-IDIOMAS-GRABADOS  PIC 9(9) VALUE 0.
+        01 WS-USUARIOS-GRABADOS PIC 9(9) VALUE 0.
+        01 WS-IDIOMAS-CSV-PATH  PIC X(200)
+            VALUE "mgr/0001/idiomas.csv".
+        01 WS-MODO-IDIOMAS      PIC X(01) VALUE "U".
+            88 WS-IDIOMAS-TOTAL         VALUE "T".
+            88 WS-IDIOMAS-ACTUALIZA     VALUE "U".
+        01 WS-ID-MODO-TXT        PIC X(01).
+        01 WS-CSV-IDIOMA.
+            05 WS-AANOM     PIC X(40).
+            05 WS-AACOD     PIC X(02).
+        01 WS-ID-UNSTR-CNT      PIC 9(02).
+        01 WS-ID-CSV-POS        PIC 9(4).
+        01 WS-ID-CSV-CH         PIC X(1).
+        01 WS-ID-CSV-EN-COMILLA PIC 9(1).
+        01 WS-ID-CSV-CAMPO-NUM  PIC 9(1).
+        01 WS-ID-CSV-CAMPO-LEN  PIC 9(4).
+        01 WS-ID-CSV-CAMPO-BUF  PIC X(1024).
+        01 FS-ID-REJ             PIC 99.
+        01 WS-ID-REJ-COUNT       PIC 9(9) VALUE 0.
+        01 WS-ID-REJ-SEQ         PIC 9(6) VALUE 0.
+        01 WS-ID-REJ-MOTIVO      PIC X(30).
+        01 WS-ID-REJ-LINEA.
+            05 WS-ID-REJ-L-SEQ      PIC 9(6).
+            05 FILLER               PIC X(1) VALUE SPACE.
+            05 WS-ID-REJ-L-MOTIVO   PIC X(30).
+            05 FILLER               PIC X(1) VALUE SPACE.
+            05 WS-ID-REJ-L-TEXTO    PIC X(1024).
+        01 WS-ID-SKIP-HEADERS    PIC 9(2) VALUE 2.
+        01 WS-ID-SKIP-TXT        PIC X(2).
+        01 WS-ID-SKIP-IDX        PIC 9(2).
+        01 WS-ID-CSV-LEIDOS      PIC 9(9) VALUE 0.
+        01 WS-USUARIOS-CSV-PATH  PIC X(200)
+            VALUE "mgr/0001/usuarios.csv".
+        01 WS-MODO-USUARIOS      PIC X(01) VALUE "U".
+            88 WS-USUARIOS-TOTAL        VALUE "T".
+            88 WS-USUARIOS-ACTUALIZA    VALUE "U".
+        01 WS-US-MODO-TXT        PIC X(01).
+        01 WS-CSV-USUARIO.
+            05 WS-ACCOD     PIC X(10).
+            05 WS-ACNOM     PIC X(40).
+            05 WS-ACIDI     PIC X(02).
+            05 WS-ACPAI     PIC X(02).
+            05 WS-ACPWE     PIC X(08).
+            05 WS-ACLOK     PIC X(01).
+            05 WS-ACULT     PIC X(14).
+        01 WS-US-UNSTR-CNT      PIC 9(02).
+        01 WS-US-CSV-POS        PIC 9(4).
+        01 WS-US-CSV-CH         PIC X(1).
+        01 WS-US-CSV-EN-COMILLA PIC 9(1).
+        01 WS-US-CSV-CAMPO-NUM  PIC 9(1).
+        01 WS-US-CSV-CAMPO-LEN  PIC 9(4).
+        01 WS-US-CSV-CAMPO-BUF  PIC X(1024).
+        01 FS-US-REJ             PIC 99.
+        01 WS-US-REJ-COUNT       PIC 9(9) VALUE 0.
+        01 WS-US-REJ-SEQ         PIC 9(6) VALUE 0.
+        01 WS-US-REJ-MOTIVO      PIC X(30).
+        01 WS-US-REJ-LINEA.
+            05 WS-US-REJ-L-SEQ      PIC 9(6).
+            05 FILLER               PIC X(1) VALUE SPACE.
+            05 WS-US-REJ-L-MOTIVO   PIC X(30).
+            05 FILLER               PIC X(1) VALUE SPACE.
+            05 WS-US-REJ-L-TEXTO    PIC X(1024).
+        01 WS-US-SKIP-HEADERS    PIC 9(2) VALUE 2.
+        01 WS-US-SKIP-TXT        PIC X(2).
+        01 WS-US-SKIP-IDX        PIC 9(2).
+        01 WS-US-CSV-LEIDOS      PIC 9(9) VALUE 0.
+        01 WS-US-ES-ALTA         PIC 9(1) VALUE 0.
+        01 WS-US-VALIDO          PIC 9(1) VALUE 0.
+        01 WS-AUDIT-LINEA.
+            05 WS-AUDIT-L-FECHA    PIC 9(8).
+            05 FILLER              PIC X(1) VALUE SPACE.
+            05 WS-AUDIT-L-HORA     PIC 9(6).
+            05 FILLER              PIC X(1) VALUE SPACE.
+            05 WS-AUDIT-L-JOBID    PIC X(8).
+            05 FILLER              PIC X(1) VALUE SPACE.
+            05 WS-AUDIT-L-MASTER   PIC X(10).
+            05 FILLER              PIC X(1) VALUE SPACE.
+            05 WS-AUDIT-L-COUNT    PIC 9(9).
+            05 FILLER              PIC X(1) VALUE SPACE.
+            05 WS-AUDIT-L-RC       PIC 9(4).
         01 WAUX.
             05 WAUX01   PIC X(80).
             05 WAUX02   PIC X(80).
@@ -41,61 +251,934 @@
        PROCEDURE DIVISION.
 
        0000-MAIN SECTION.
-        PERFORM 0001-Idiomas
-        PERFORM 0001-Paises
-        PERFORM 0001-Usuarios
+        MOVE 0 TO WS-RC
+        PERFORM 0000-Leer-Parm
+        EVALUATE TRUE
+            WHEN WS-STEP-IDIOMAS
+                PERFORM 0001-Idiomas
+                MOVE "IDIOMAS" TO WS-AUDIT-MASTER
+                MOVE WS-IDIOMAS-GRABADOS TO WS-AUDIT-COUNT
+                PERFORM 0000-Auditoria-Registrar
+            WHEN WS-STEP-PAISES
+                PERFORM 0001-Paises
+                MOVE "PAISES" TO WS-AUDIT-MASTER
+                MOVE WS-PAISES-GRABADOS TO WS-AUDIT-COUNT
+                PERFORM 0000-Auditoria-Registrar
+            WHEN WS-STEP-USUARIOS
+                PERFORM 0001-Usuarios
+                MOVE "USUARIOS" TO WS-AUDIT-MASTER
+                MOVE WS-USUARIOS-GRABADOS TO WS-AUDIT-COUNT
+                PERFORM 0000-Auditoria-Registrar
+            WHEN OTHER
+                PERFORM 0001-Idiomas
+                MOVE "IDIOMAS" TO WS-AUDIT-MASTER
+                MOVE WS-IDIOMAS-GRABADOS TO WS-AUDIT-COUNT
+                PERFORM 0000-Auditoria-Registrar
+                PERFORM 0001-Paises
+                MOVE "PAISES" TO WS-AUDIT-MASTER
+                MOVE WS-PAISES-GRABADOS TO WS-AUDIT-COUNT
+                PERFORM 0000-Auditoria-Registrar
+                PERFORM 0001-Usuarios
+                MOVE "USUARIOS" TO WS-AUDIT-MASTER
+                MOVE WS-USUARIOS-GRABADOS TO WS-AUDIT-COUNT
+                PERFORM 0000-Auditoria-Registrar
+        END-EVALUATE
+        MOVE WS-RC TO RETURN-CODE
         GOBACK
         .
 
+       0000-Valida-FS SECTION.
+        IF FS NOT = 0
+            MOVE 8 TO WS-RC
+        END-IF
+        .
+
+       0000-Leer-Parm SECTION.
+        MOVE "ALL" TO WS-STEP
+        MOVE SPACES TO WS-PARM-ENTRADA
+        MOVE SPACES TO WS-PARM-CAMPO1
+        MOVE SPACES TO WS-PARM-CAMPO2
+        ACCEPT WS-PARM-ENTRADA FROM COMMAND-LINE
+        IF WS-PARM-ENTRADA = SPACES
+            ACCEPT WS-PARM-ENTRADA FROM ENVIRONMENT "MGR001_PARM"
+        END-IF
+        IF WS-PARM-ENTRADA NOT = SPACES
+            MOVE 0 TO WS-PARM-COMAS
+            INSPECT WS-PARM-ENTRADA TALLYING WS-PARM-COMAS
+                FOR ALL ","
+            IF WS-PARM-COMAS = 0
+                MOVE WS-PARM-ENTRADA TO WS-PARM-CAMPO1
+                IF WS-PARM-CAMPO1 = "ALL" OR WS-PARM-CAMPO1 = "IDIOMAS"
+                        OR WS-PARM-CAMPO1 = "PAISES"
+                        OR WS-PARM-CAMPO1 = "USUARIOS"
+                    MOVE WS-PARM-CAMPO1 TO WS-STEP
+                ELSE
+                    MOVE WS-PARM-ENTRADA TO WS-PAISES-CSV-PATH
+                    MOVE WS-PARM-ENTRADA TO WS-PARM-CAMPO2
+                    ACCEPT WS-STEP FROM ENVIRONMENT "MGR001_STEP"
+                    IF WS-STEP = SPACES
+                        MOVE "ALL" TO WS-STEP
+                    END-IF
+                END-IF
+            ELSE
+                UNSTRING WS-PARM-ENTRADA DELIMITED BY ","
+                    INTO WS-PARM-CAMPO1 WS-PARM-CAMPO2
+                END-UNSTRING
+                IF WS-PARM-CAMPO1 NOT = SPACES
+                    MOVE WS-PARM-CAMPO1 TO WS-STEP
+                END-IF
+                IF WS-PARM-CAMPO2 NOT = SPACES
+                    MOVE WS-PARM-CAMPO2 TO WS-PAISES-CSV-PATH
+                END-IF
+            END-IF
+        ELSE
+            ACCEPT WS-STEP FROM ENVIRONMENT "MGR001_STEP"
+            IF WS-STEP = SPACES
+                MOVE "ALL" TO WS-STEP
+            END-IF
+        END-IF
+        IF WS-PARM-CAMPO2 = SPACES
+            ACCEPT WS-PARM-ENTRADA FROM ENVIRONMENT
+                "MGR001_PAISES_CSV"
+            IF WS-PARM-ENTRADA NOT = SPACES
+                MOVE WS-PARM-ENTRADA TO WS-PAISES-CSV-PATH
+            END-IF
+        END-IF
+        .
+
+       0000-Auditoria-Registrar SECTION.
+        MOVE SPACES TO WS-AUDIT-JOBID
+        ACCEPT WS-AUDIT-JOBID FROM ENVIRONMENT "MGR001_JOBID"
+        IF WS-AUDIT-JOBID = SPACES
+            ACCEPT WS-AUDIT-JOBID FROM ENVIRONMENT "USER"
+        END-IF
+        IF WS-AUDIT-JOBID = SPACES
+            MOVE "MGR001" TO WS-AUDIT-JOBID
+        END-IF
+        ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+        ACCEPT WS-AUDIT-HORA FROM TIME
+        MOVE WS-AUDIT-FECHA TO WS-AUDIT-L-FECHA
+        MOVE WS-AUDIT-HORA (1:6) TO WS-AUDIT-L-HORA
+        MOVE WS-AUDIT-JOBID TO WS-AUDIT-L-JOBID
+        MOVE WS-AUDIT-MASTER TO WS-AUDIT-L-MASTER
+        MOVE WS-AUDIT-COUNT TO WS-AUDIT-L-COUNT
+        MOVE WS-RC TO WS-AUDIT-L-RC
+        OPEN EXTEND FD-AUDITORIA
+        IF FS-AUDIT = 35
+            OPEN OUTPUT FD-AUDITORIA
+        END-IF
+        MOVE WS-AUDIT-LINEA TO RG-AUDITORIA
+        WRITE RG-AUDITORIA
+        CLOSE FD-AUDITORIA
+        .
+
        0001-Idiomas SECTION.
         DISPLAY "Idiomas..."
-        OPEN OUTPUT SHARING WITH ALL OTHER FD-IDIOMAS
+        ACCEPT WS-IDIOMAS-CSV-PATH FROM ENVIRONMENT
+            "MGR001_IDIOMAS_CSV"
+        IF WS-IDIOMAS-CSV-PATH = SPACES
+            MOVE "mgr/0001/idiomas.csv" TO WS-IDIOMAS-CSV-PATH
+        END-IF
+
+        ACCEPT WS-ID-MODO-TXT FROM ENVIRONMENT
+            "MGR001_IDIOMAS_MODO"
+        IF WS-ID-MODO-TXT = "T" OR WS-ID-MODO-TXT = "U"
+            MOVE WS-ID-MODO-TXT TO WS-MODO-IDIOMAS
+        END-IF
+
+        IF WS-IDIOMAS-ACTUALIZA
+            OPEN I-O SHARING WITH ALL OTHER FD-IDIOMAS
+            IF FS = 35
+                OPEN OUTPUT SHARING WITH ALL OTHER FD-IDIOMAS
+                PERFORM 0000-Valida-FS
+            ELSE
+                PERFORM 0000-Valida-FS
+            END-IF
+        ELSE
+            OPEN OUTPUT SHARING WITH ALL OTHER FD-IDIOMAS
+            PERFORM 0000-Valida-FS
+        END-IF
         DISPLAY FS
+
+        OPEN OUTPUT FD-IDIOMAS-REJ
+        MOVE 0 TO WS-ID-REJ-COUNT
+        MOVE 0 TO WS-ID-REJ-SEQ
+        MOVE 0 TO WS-ID-CSV-LEIDOS
+        MOVE 0 TO WS-IDIOMAS-GRABADOS
+
+        MOVE 2 TO WS-ID-SKIP-HEADERS
+        ACCEPT WS-ID-SKIP-TXT FROM ENVIRONMENT
+            "MGR001_IDIOMAS_SKIP_HEADERS"
+        IF WS-ID-SKIP-TXT IS NUMERIC
+            MOVE WS-ID-SKIP-TXT TO WS-ID-SKIP-HEADERS
+        END-IF
+
+        OPEN INPUT FD-CARGA-IDIOMAS
+        PERFORM 0000-Valida-FS
+        MOVE 0 TO EOF
+        PERFORM VARYING WS-ID-SKIP-IDX FROM 1 BY 1
+                UNTIL WS-ID-SKIP-IDX > WS-ID-SKIP-HEADERS OR EOF = 1
+            READ FD-CARGA-IDIOMAS NEXT
+                AT END MOVE 1 TO EOF
+            END-READ
+        END-PERFORM
+        PERFORM UNTIL EOF = 1 OR TEXTO-ID (1:5) NOT = "AANOM"
+            READ FD-CARGA-IDIOMAS NEXT
+                AT END MOVE 1 TO EOF
+            END-READ
+        END-PERFORM
+        PERFORM UNTIL EOF = 1
+            ADD 1 TO WS-ID-CSV-LEIDOS
+            INITIALIZE WS-CSV-IDIOMA
+            PERFORM 0001-Idiomas-ParseCSV
+            IF WS-ID-UNSTR-CNT < 2 OR WS-AACOD = SPACES
+                MOVE "UNSTRING INCOMPLETO" TO WS-ID-REJ-MOTIVO
+                PERFORM 0001-Idiomas-Rechazar
+            ELSE
+                IF WS-IDIOMAS-ACTUALIZA
+                    MOVE WS-AACOD TO AACOD
+                    READ FD-IDIOMAS KEY IS AACOD
+                        INVALID KEY
+                            PERFORM 0001-Idiomas-Insertar
+                        NOT INVALID KEY
+                            PERFORM 0001-Idiomas-Actualizar
+                    END-READ
+                ELSE
+                    PERFORM 0001-Idiomas-Insertar
+                END-IF
+            END-IF
+            READ FD-CARGA-IDIOMAS NEXT
+                AT END MOVE 1 TO EOF
+            END-READ
+        END-PERFORM
+
+        CLOSE FD-CARGA-IDIOMAS
         CLOSE FD-IDIOMAS
+        PERFORM 0000-Valida-FS
+        CLOSE FD-IDIOMAS-REJ
         DISPLAY FS
+        DISPLAY "=== Totales de carga IDIOMAS ==="
+        DISPLAY "Lineas CSV leidas  : " WS-ID-CSV-LEIDOS
+        DISPLAY "Idiomas grabados   : " WS-IDIOMAS-GRABADOS
+        DISPLAY "Idiomas rechazados : " WS-ID-REJ-COUNT
+        .
+
+       0001-Idiomas-Insertar SECTION.
+        MOVE WS-AACOD TO AACOD
+        MOVE WS-AANOM TO AANOM
+        MOVE 1 TO AAACT
+        WRITE RG-IDIOMA
+            INVALID KEY
+                MOVE "AACOD DUPLICADO" TO WS-ID-REJ-MOTIVO
+                PERFORM 0001-Idiomas-Rechazar
+            NOT INVALID KEY
+                ADD 1 TO WS-IDIOMAS-GRABADOS
+        END-WRITE
+        .
+
+       0001-Idiomas-Actualizar SECTION.
+        MOVE WS-AANOM TO AANOM
+        REWRITE RG-IDIOMA
+            INVALID KEY
+                DISPLAY RG-IDIOMA
+                MOVE 8 TO WS-RC
+            NOT INVALID KEY
+                ADD 1 TO WS-IDIOMAS-GRABADOS
+        END-REWRITE
         .
 
-       0001-Paises SECTION. 
+       0001-Idiomas-Rechazar SECTION.
+        IF WS-RC < 4
+            MOVE 4 TO WS-RC
+        END-IF
+        ADD 1 TO WS-ID-REJ-SEQ
+        ADD 1 TO WS-ID-REJ-COUNT
+        MOVE WS-ID-REJ-SEQ TO WS-ID-REJ-L-SEQ
+        MOVE WS-ID-REJ-MOTIVO TO WS-ID-REJ-L-MOTIVO
+        MOVE TEXTO-ID TO WS-ID-REJ-L-TEXTO
+        MOVE WS-ID-REJ-LINEA TO RG-IDIOMAS-REJ
+        WRITE RG-IDIOMAS-REJ
+        .
+
+       0001-Idiomas-ParseCSV SECTION.
+        MOVE 0 TO WS-ID-UNSTR-CNT
+        MOVE 1 TO WS-ID-CSV-CAMPO-NUM
+        MOVE 0 TO WS-ID-CSV-CAMPO-LEN
+        MOVE SPACES TO WS-ID-CSV-CAMPO-BUF
+        MOVE 0 TO WS-ID-CSV-EN-COMILLA
+        PERFORM VARYING WS-ID-CSV-POS FROM 1 BY 1
+                UNTIL WS-ID-CSV-POS > LENGTH OF TEXTO-ID
+            MOVE TEXTO-ID (WS-ID-CSV-POS:1) TO WS-ID-CSV-CH
+            EVALUATE TRUE
+                WHEN WS-ID-CSV-CH = '"'
+                    IF WS-ID-CSV-EN-COMILLA = 1
+                        MOVE 0 TO WS-ID-CSV-EN-COMILLA
+                    ELSE
+                        MOVE 1 TO WS-ID-CSV-EN-COMILLA
+                    END-IF
+                WHEN WS-ID-CSV-CH = "," AND WS-ID-CSV-EN-COMILLA = 0
+                    PERFORM 0001-Idiomas-ParseCSV-Campo
+                WHEN OTHER
+                    ADD 1 TO WS-ID-CSV-CAMPO-LEN
+                    IF WS-ID-CSV-CAMPO-LEN <=
+                            LENGTH OF WS-ID-CSV-CAMPO-BUF
+                        MOVE WS-ID-CSV-CH TO
+                            WS-ID-CSV-CAMPO-BUF (WS-ID-CSV-CAMPO-LEN:1)
+                    END-IF
+            END-EVALUATE
+        END-PERFORM
+        PERFORM 0001-Idiomas-ParseCSV-Campo
+        .
+
+       0001-Idiomas-ParseCSV-Campo SECTION.
+        EVALUATE WS-ID-CSV-CAMPO-NUM
+            WHEN 1 MOVE WS-ID-CSV-CAMPO-BUF (1:40) TO WS-AANOM
+            WHEN 2 MOVE WS-ID-CSV-CAMPO-BUF (1:2)  TO WS-AACOD
+        END-EVALUATE
+        ADD 1 TO WS-ID-UNSTR-CNT
+        ADD 1 TO WS-ID-CSV-CAMPO-NUM
+        MOVE 0 TO WS-ID-CSV-CAMPO-LEN
+        MOVE SPACES TO WS-ID-CSV-CAMPO-BUF
+        .
+
+       0001-Paises SECTION.
         DISPLAY "Paises..."
-        OPEN OUTPUT SHARING WITH ALL OTHER FD-PAISES
+        ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+        ACCEPT WS-MODO-PAISES-TXT FROM ENVIRONMENT
+            "MGR001_PAISES_MODO"
+        IF WS-MODO-PAISES-TXT = "T" OR WS-MODO-PAISES-TXT = "U"
+            MOVE WS-MODO-PAISES-TXT TO WS-MODO-PAISES
+        END-IF
+        IF WS-PAISES-ACTUALIZA
+            OPEN I-O SHARING WITH ALL OTHER FD-PAISES
+            IF FS = 35
+                OPEN OUTPUT SHARING WITH ALL OTHER FD-PAISES
+                PERFORM 0000-Valida-FS
+            ELSE
+                PERFORM 0000-Valida-FS
+            END-IF
+        ELSE
+            OPEN OUTPUT SHARING WITH ALL OTHER FD-PAISES
+            PERFORM 0000-Valida-FS
+        END-IF
         DISPLAY FS
 
+        OPEN OUTPUT FD-PAISES-REJ
+        MOVE 0 TO WS-REJ-COUNT
+        MOVE 0 TO WS-REJ-SEQ
+        MOVE 0 TO WS-CSV-LEIDOS
+        MOVE 0 TO WS-PAISES-GRABADOS
+        MOVE 0 TO WS-PAISES-ESPERADOS
+        MOVE 0 TO WS-ESPERADOS-DESAJUSTE
+        MOVE 0 TO WS-VISTOS-CNT
+        MOVE 0 TO WS-VISTOS-DESBORDE
+        MOVE 0 TO WS-PAISES-DESACTIVADOS
+        MOVE 0 TO WS-HALT-PAISES
+        ACCEPT WS-ESPERADOS-TXT FROM ENVIRONMENT
+            "MGR001_PAISES_ESPERADOS"
+        IF WS-ESPERADOS-TXT IS NUMERIC
+            MOVE WS-ESPERADOS-TXT TO WS-PAISES-ESPERADOS
+        END-IF
+
+        MOVE 2 TO WS-SKIP-HEADERS
+        ACCEPT WS-SKIP-TXT FROM ENVIRONMENT
+            "MGR001_PAISES_SKIP_HEADERS"
+        IF WS-SKIP-TXT IS NUMERIC
+            MOVE WS-SKIP-TXT TO WS-SKIP-HEADERS
+        END-IF
+
+        MOVE 500 TO WS-CKPT-EVERY
+        ACCEPT WS-CKPT-EVERY-TXT FROM ENVIRONMENT
+            "MGR001_PAISES_CKPT_EVERY"
+        IF WS-CKPT-EVERY-TXT IS NUMERIC
+            MOVE WS-CKPT-EVERY-TXT TO WS-CKPT-EVERY
+        END-IF
+        MOVE "R" TO WS-MODO-DUP-PAISES
+        ACCEPT WS-DUP-TXT FROM ENVIRONMENT
+            "MGR001_PAISES_DUPLICADOS"
+        IF WS-DUP-TXT = "S" OR WS-DUP-TXT = "H" OR WS-DUP-TXT = "R"
+            MOVE WS-DUP-TXT TO WS-MODO-DUP-PAISES
+        END-IF
+
+        MOVE 0 TO WS-CKPT-DESDE
+        IF WS-PAISES-ACTUALIZA
+            OPEN INPUT FD-PAISES-CKPT
+            IF FS-CKPT = 0
+                READ FD-PAISES-CKPT
+                    AT END CONTINUE
+                END-READ
+                IF FS-CKPT = 0 AND RG-PAISES-CKPT IS NUMERIC
+                    MOVE CK-LINEA TO WS-CKPT-DESDE
+                    MOVE CK-GRABADOS TO WS-PAISES-GRABADOS
+                END-IF
+                CLOSE FD-PAISES-CKPT
+            END-IF
+        ELSE
+            DISPLAY "Modo TOTAL: se ignora checkpoint previo de PAISES "
+                "si existiera"
+        END-IF
+
         OPEN INPUT FD-CARGA-PAISES
+        PERFORM 0000-Valida-FS
         MOVE 0 TO EOF
-        READ FD-CARGA-PAISES NEXT 
-            AT END MOVE 1 TO EOF
-        END-READ
-        READ FD-CARGA-PAISES NEXT 
-            AT END MOVE 1 TO EOF
-        END-READ
-        PERFORM UNTIL EOF = 1
-            INITIALIZE RG-PAIS
-            UNSTRING TEXTO DELIMITED BY ALL "," INTO
-                ABNOM
-                ABCOD
-                ABCD3
-                ABNUM
-            END-UNSTRING
-            MOVE 1 TO ABACT
-            WRITE RG-PAIS
-                INVALID KEY DISPLAY RG-PAIS
-            END-WRITE
+        PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                UNTIL WS-SKIP-IDX > WS-SKIP-HEADERS OR EOF = 1
+            READ FD-CARGA-PAISES NEXT
+                AT END MOVE 1 TO EOF
+            END-READ
+        END-PERFORM
+        PERFORM UNTIL EOF = 1 OR TEXTO (1:5) NOT = "ABNOM"
+            READ FD-CARGA-PAISES NEXT
+                AT END MOVE 1 TO EOF
+            END-READ
+        END-PERFORM
+        IF WS-CKPT-DESDE > 0
+            DISPLAY "Reanudando carga de Paises desde registro "
+                WS-CKPT-DESDE
+            PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                    UNTIL WS-CKPT-IDX > WS-CKPT-DESDE OR EOF = 1
+                READ FD-CARGA-PAISES NEXT
+                    AT END MOVE 1 TO EOF
+                END-READ
+            END-PERFORM
+            MOVE WS-CKPT-DESDE TO WS-CSV-LEIDOS
+        END-IF
+        PERFORM UNTIL EOF = 1 OR WS-HALT-PAISES = 1
+            ADD 1 TO WS-CSV-LEIDOS
+            INITIALIZE WS-CSV-PAIS
+            PERFORM 0001-Paises-ParseCSV
+            IF WS-UNSTR-CNT < 4 OR WS-ABCOD = SPACES
+                MOVE "UNSTRING INCOMPLETO" TO WS-REJ-MOTIVO
+                PERFORM 0001-Paises-Rechazar
+            ELSE
+                IF WS-ABNUM-X IS NOT NUMERIC
+                    MOVE "ABNUM NO NUMERICO" TO WS-REJ-MOTIVO
+                    PERFORM 0001-Paises-Rechazar
+                ELSE
+                    IF WS-PAISES-ACTUALIZA
+                        PERFORM 0001-Paises-Marcar-Visto
+                        MOVE WS-ABCOD TO ABCOD
+                        READ FD-PAISES KEY IS ABCOD
+                            INVALID KEY
+                                PERFORM 0001-Paises-Insertar
+                            NOT INVALID KEY
+                                PERFORM 0001-Paises-Actualizar
+                        END-READ
+                    ELSE
+                        PERFORM 0001-Paises-Insertar
+                    END-IF
+                END-IF
+            END-IF
             READ FD-CARGA-PAISES NEXT
                 AT END MOVE 1 TO EOF
             END-READ
+            IF WS-CKPT-EVERY > 0 AND EOF = 0 AND WS-HALT-PAISES = 0
+                IF FUNCTION MOD (WS-CSV-LEIDOS, WS-CKPT-EVERY) = 0
+                    PERFORM 0001-Paises-Checkpoint
+                END-IF
+            END-IF
         END-PERFORM
 
+        IF WS-HALT-PAISES = 1
+            DISPLAY "CARGA DE PAISES DETENIDA: clave duplicada con "
+                "politica H (MGR001_PAISES_DUPLICADOS)"
+            MOVE 8 TO WS-RC
+        END-IF
+
+        IF WS-PAISES-ESPERADOS > 0
+            IF WS-PAISES-GRABADOS NOT = WS-PAISES-ESPERADOS
+                MOVE 1 TO WS-ESPERADOS-DESAJUSTE
+                DISPLAY "AVISO: se esperaban " WS-PAISES-ESPERADOS
+                    " y se grabaron " WS-PAISES-GRABADOS
+                DISPLAY "AVISO: se omite la desactivacion automatica "
+                    "por feed incompleto/sospechoso"
+                IF WS-RC < 4
+                    MOVE 4 TO WS-RC
+                END-IF
+            END-IF
+        END-IF
+
+        IF WS-VISTOS-DESBORDE = 1
+            DISPLAY "AVISO: mas de 300 ABCOD distintos en el feed - "
+                "tabla de vistos desbordada, se omite la "
+                "desactivacion automatica para no dar de baja "
+                "paises activos por error"
+        END-IF
+
+        IF WS-PAISES-ACTUALIZA AND WS-CKPT-DESDE = 0
+                AND WS-HALT-PAISES = 0 AND WS-VISTOS-DESBORDE = 0
+                AND WS-ESPERADOS-DESAJUSTE = 0
+            PERFORM 0001-Paises-Desactivar-Faltantes
+        END-IF
+
         CLOSE FD-CARGA-PAISES
         CLOSE FD-PAISES
+        PERFORM 0000-Valida-FS
+        CLOSE FD-PAISES-REJ
+        IF WS-HALT-PAISES = 0
+            MOVE 0 TO CK-LINEA
+            MOVE 0 TO CK-GRABADOS
+            OPEN OUTPUT FD-PAISES-CKPT
+            WRITE RG-PAISES-CKPT
+            CLOSE FD-PAISES-CKPT
+        END-IF
         DISPLAY FS
+        DISPLAY "=== Totales de carga PAISES ==="
+        DISPLAY "Lineas CSV leidas : " WS-CSV-LEIDOS
+        DISPLAY "Paises grabados   : " WS-PAISES-GRABADOS
+        DISPLAY "Paises rechazados : " WS-REJ-COUNT
+        IF WS-PAISES-ACTUALIZA
+            DISPLAY "Paises desactivados (no en feed): "
+                WS-PAISES-DESACTIVADOS
+        END-IF
+        .
+
+       0001-Paises-Insertar SECTION.
+        MOVE WS-ABCOD TO ABCOD
+        MOVE WS-ABNOM TO ABNOM
+        MOVE WS-ABCD3 TO ABCD3
+        MOVE WS-ABNUM-X TO ABNUM
+        MOVE 1 TO ABACT
+        MOVE WS-ABREG TO ABREG
+        IF WS-ABFEC-X IS NUMERIC AND WS-ABFEC-X NOT = ZEROS
+            MOVE WS-ABFEC-X TO ABFEC
+        ELSE
+            MOVE WS-FECHA-HOY TO ABFEC
+        END-IF
+        WRITE RG-PAIS
+            INVALID KEY
+                PERFORM 0001-Paises-Insertar-Duplicado
+            NOT INVALID KEY
+                ADD 1 TO WS-PAISES-GRABADOS
+        END-WRITE
+        .
+
+       0001-Paises-Insertar-Duplicado SECTION.
+        EVALUATE TRUE
+            WHEN WS-DUP-SOBRESCRIBE
+                REWRITE RG-PAIS
+                    INVALID KEY
+      *                El WRITE original fallo por una clave
+      *                alterna (ABNUM/ABCD3) que choca con OTRO
+      *                ABCOD - el REWRITE por ABCOD no encuentra
+      *                registro y no hay nada que sobrescribir.
+                        MOVE "CLAVE ALTERNA EN OTRO ABCOD" TO
+                            WS-REJ-MOTIVO
+                        PERFORM 0001-Paises-Rechazar
+                    NOT INVALID KEY
+                        ADD 1 TO WS-PAISES-GRABADOS
+                END-REWRITE
+            WHEN WS-DUP-DETIENE
+                MOVE 1 TO WS-HALT-PAISES
+                MOVE "CLAVE DUPLICADA (ABCOD/ALT)" TO WS-REJ-MOTIVO
+                PERFORM 0001-Paises-Rechazar
+            WHEN OTHER
+                MOVE "CLAVE DUPLICADA (ABCOD/ALT)" TO WS-REJ-MOTIVO
+                PERFORM 0001-Paises-Rechazar
+        END-EVALUATE
+        .
+
+       0001-Paises-Actualizar SECTION.
+        MOVE ABACT TO WS-ABACT-ANTERIOR
+        MOVE WS-ABNOM TO ABNOM
+        MOVE WS-ABCD3 TO ABCD3
+        MOVE WS-ABNUM-X TO ABNUM
+        MOVE 1 TO ABACT
+        IF WS-ABREG NOT = SPACES
+            MOVE WS-ABREG TO ABREG
+        END-IF
+        IF WS-ABFEC-X IS NUMERIC AND WS-ABFEC-X NOT = ZEROS
+            MOVE WS-ABFEC-X TO ABFEC
+        ELSE
+            IF WS-ABACT-ANTERIOR = 0
+      *            Reactivacion (estaba de baja) sin ABFEC propia en
+      *            el feed - se estampa hoy, igual que el REWRITE de
+      *            0001-Paises-Desactivar-Faltantes hace con la baja.
+                MOVE WS-FECHA-HOY TO ABFEC
+            END-IF
+        END-IF
+        REWRITE RG-PAIS
+            INVALID KEY
+                DISPLAY RG-PAIS
+                MOVE 8 TO WS-RC
+            NOT INVALID KEY
+                ADD 1 TO WS-PAISES-GRABADOS
+        END-REWRITE
+        .
+
+       0001-Paises-Marcar-Visto SECTION.
+        IF WS-VISTOS-CNT < 300
+            ADD 1 TO WS-VISTOS-CNT
+            MOVE WS-ABCOD TO WS-VISTO (WS-VISTOS-CNT)
+        ELSE
+            MOVE 1 TO WS-VISTOS-DESBORDE
+        END-IF
+        .
+
+       0001-Paises-Buscar-Visto SECTION.
+        MOVE 0 TO WS-VISTO-ENCONTRADO
+        PERFORM VARYING WS-VISTO-IDX FROM 1 BY 1
+                UNTIL WS-VISTO-IDX > WS-VISTOS-CNT
+                   OR WS-VISTO-ENCONTRADO = 1
+            IF WS-VISTO (WS-VISTO-IDX) = ABCOD
+                MOVE 1 TO WS-VISTO-ENCONTRADO
+            END-IF
+        END-PERFORM
+        .
+
+       0001-Paises-Desactivar-Faltantes SECTION.
+        MOVE LOW-VALUES TO ABCOD
+        START FD-PAISES KEY IS NOT LESS THAN ABCOD
+            INVALID KEY CONTINUE
+        END-START
+        MOVE 0 TO EOF
+        READ FD-PAISES NEXT
+            AT END MOVE 1 TO EOF
+        END-READ
+        PERFORM UNTIL EOF = 1
+            IF ABACT = 1
+                PERFORM 0001-Paises-Buscar-Visto
+                IF WS-VISTO-ENCONTRADO = 0
+                    MOVE 0 TO ABACT
+                    MOVE WS-FECHA-HOY TO ABFEC
+                    REWRITE RG-PAIS
+                        INVALID KEY
+                            MOVE 8 TO WS-RC
+                        NOT INVALID KEY
+                            ADD 1 TO WS-PAISES-DESACTIVADOS
+                    END-REWRITE
+                END-IF
+            END-IF
+            READ FD-PAISES NEXT
+                AT END MOVE 1 TO EOF
+            END-READ
+        END-PERFORM
+        .
+
+       0001-Paises-Checkpoint SECTION.
+        OPEN OUTPUT FD-PAISES-CKPT
+        MOVE WS-CSV-LEIDOS TO CK-LINEA
+        MOVE WS-PAISES-GRABADOS TO CK-GRABADOS
+        WRITE RG-PAISES-CKPT
+        CLOSE FD-PAISES-CKPT
         .
 
-       0001-Usuarios SECTION. 
+       0001-Paises-Rechazar SECTION.
+        IF WS-RC < 4
+            MOVE 4 TO WS-RC
+        END-IF
+        ADD 1 TO WS-REJ-SEQ
+        ADD 1 TO WS-REJ-COUNT
+        MOVE WS-REJ-SEQ TO WS-REJ-L-SEQ
+        MOVE WS-REJ-MOTIVO TO WS-REJ-L-MOTIVO
+        MOVE TEXTO TO WS-REJ-L-TEXTO
+        MOVE WS-REJ-LINEA TO RG-PAISES-REJ
+        WRITE RG-PAISES-REJ
+        .
+
+       0001-Paises-ParseCSV SECTION.
+        MOVE 0 TO WS-UNSTR-CNT
+        MOVE 1 TO WS-CSV-CAMPO-NUM
+        MOVE 0 TO WS-CSV-CAMPO-LEN
+        MOVE SPACES TO WS-CSV-CAMPO-BUF
+        MOVE 0 TO WS-CSV-EN-COMILLA
+        PERFORM VARYING WS-CSV-POS FROM 1 BY 1
+                UNTIL WS-CSV-POS > LENGTH OF TEXTO
+            MOVE TEXTO (WS-CSV-POS:1) TO WS-CSV-CH
+            EVALUATE TRUE
+                WHEN WS-CSV-CH = '"'
+                    IF WS-CSV-EN-COMILLA = 1
+                        MOVE 0 TO WS-CSV-EN-COMILLA
+                    ELSE
+                        MOVE 1 TO WS-CSV-EN-COMILLA
+                    END-IF
+                WHEN WS-CSV-CH = "," AND WS-CSV-EN-COMILLA = 0
+                    PERFORM 0001-Paises-ParseCSV-Campo
+                WHEN OTHER
+                    ADD 1 TO WS-CSV-CAMPO-LEN
+                    IF WS-CSV-CAMPO-LEN <= LENGTH OF WS-CSV-CAMPO-BUF
+                        MOVE WS-CSV-CH TO
+                            WS-CSV-CAMPO-BUF (WS-CSV-CAMPO-LEN:1)
+                    END-IF
+            END-EVALUATE
+        END-PERFORM
+        PERFORM 0001-Paises-ParseCSV-Campo
+        .
+
+       0001-Paises-ParseCSV-Campo SECTION.
+        EVALUATE WS-CSV-CAMPO-NUM
+            WHEN 1 MOVE WS-CSV-CAMPO-BUF (1:40) TO WS-ABNOM
+            WHEN 2 MOVE WS-CSV-CAMPO-BUF (1:2)  TO WS-ABCOD
+            WHEN 3 MOVE WS-CSV-CAMPO-BUF (1:3)  TO WS-ABCD3
+            WHEN 4 MOVE WS-CSV-CAMPO-BUF (1:3)  TO WS-ABNUM-X
+            WHEN 5 MOVE WS-CSV-CAMPO-BUF (1:2)  TO WS-ABREG
+            WHEN 6 MOVE WS-CSV-CAMPO-BUF (1:8)  TO WS-ABFEC-X
+        END-EVALUATE
+        ADD 1 TO WS-UNSTR-CNT
+        ADD 1 TO WS-CSV-CAMPO-NUM
+        MOVE 0 TO WS-CSV-CAMPO-LEN
+        MOVE SPACES TO WS-CSV-CAMPO-BUF
+        .
+
+       0001-Usuarios SECTION.
         DISPLAY "Usuarios..."
-        OPEN OUTPUT SHARING WITH ALL OTHER FD-USUARIOS
+        ACCEPT WS-USUARIOS-CSV-PATH FROM ENVIRONMENT
+            "MGR001_USUARIOS_CSV"
+        IF WS-USUARIOS-CSV-PATH = SPACES
+            MOVE "mgr/0001/usuarios.csv" TO WS-USUARIOS-CSV-PATH
+        END-IF
+
+        ACCEPT WS-US-MODO-TXT FROM ENVIRONMENT
+            "MGR001_USUARIOS_MODO"
+        IF WS-US-MODO-TXT = "T" OR WS-US-MODO-TXT = "U"
+            MOVE WS-US-MODO-TXT TO WS-MODO-USUARIOS
+        END-IF
+
+        OPEN INPUT SHARING WITH ALL OTHER FD-IDIOMAS
+        PERFORM 0000-Valida-FS
+        OPEN INPUT SHARING WITH ALL OTHER FD-PAISES
+        PERFORM 0000-Valida-FS
+
+        IF WS-USUARIOS-ACTUALIZA
+            OPEN I-O SHARING WITH ALL OTHER FD-USUARIOS
+            IF FS = 35
+                OPEN OUTPUT SHARING WITH ALL OTHER FD-USUARIOS
+                PERFORM 0000-Valida-FS
+            ELSE
+                PERFORM 0000-Valida-FS
+            END-IF
+        ELSE
+            OPEN OUTPUT SHARING WITH ALL OTHER FD-USUARIOS
+            PERFORM 0000-Valida-FS
+        END-IF
         DISPLAY FS
+
+        OPEN OUTPUT FD-USUARIOS-REJ
+        MOVE 0 TO WS-US-REJ-COUNT
+        MOVE 0 TO WS-US-REJ-SEQ
+        MOVE 0 TO WS-US-CSV-LEIDOS
+        MOVE 0 TO WS-USUARIOS-GRABADOS
+
+        MOVE 2 TO WS-US-SKIP-HEADERS
+        ACCEPT WS-US-SKIP-TXT FROM ENVIRONMENT
+            "MGR001_USUARIOS_SKIP_HEADERS"
+        IF WS-US-SKIP-TXT IS NUMERIC
+            MOVE WS-US-SKIP-TXT TO WS-US-SKIP-HEADERS
+        END-IF
+
+        OPEN INPUT FD-CARGA-USUARIOS
+        PERFORM 0000-Valida-FS
+        MOVE 0 TO EOF
+        PERFORM VARYING WS-US-SKIP-IDX FROM 1 BY 1
+                UNTIL WS-US-SKIP-IDX > WS-US-SKIP-HEADERS OR EOF = 1
+            READ FD-CARGA-USUARIOS NEXT
+                AT END MOVE 1 TO EOF
+            END-READ
+        END-PERFORM
+        PERFORM UNTIL EOF = 1 OR TEXTO-US (1:5) NOT = "ACCOD"
+            READ FD-CARGA-USUARIOS NEXT
+                AT END MOVE 1 TO EOF
+            END-READ
+        END-PERFORM
+        PERFORM UNTIL EOF = 1
+            ADD 1 TO WS-US-CSV-LEIDOS
+            INITIALIZE WS-CSV-USUARIO
+            PERFORM 0001-Usuarios-ParseCSV
+            IF WS-US-UNSTR-CNT < 4 OR WS-ACCOD = SPACES
+                MOVE "UNSTRING INCOMPLETO" TO WS-US-REJ-MOTIVO
+                PERFORM 0001-Usuarios-Rechazar
+            ELSE
+                MOVE 1 TO WS-US-VALIDO
+                MOVE 1 TO WS-US-ES-ALTA
+                IF WS-USUARIOS-ACTUALIZA
+                    MOVE WS-ACCOD TO ACCOD
+                    READ FD-USUARIOS KEY IS ACCOD
+                        INVALID KEY
+                            MOVE 1 TO WS-US-ES-ALTA
+                        NOT INVALID KEY
+                            MOVE 0 TO WS-US-ES-ALTA
+                    END-READ
+                END-IF
+
+      *        ACIDI/ACPAI son obligatorios en un alta; en una
+      *        actualizacion (delta parcial del feed de identidad)
+      *        solo se validan y se graban si el feed los informo -
+      *        un delta de solo ACLOK/ACPWE no debe exigirlos.
+                IF WS-US-ES-ALTA = 1 AND WS-ACIDI = SPACES
+                    MOVE "IDIOMA INEXISTENTE" TO WS-US-REJ-MOTIVO
+                    PERFORM 0001-Usuarios-Rechazar
+                    MOVE 0 TO WS-US-VALIDO
+                END-IF
+                IF WS-US-VALIDO = 1 AND WS-ACIDI NOT = SPACES
+                    MOVE WS-ACIDI TO AACOD
+                    READ FD-IDIOMAS KEY IS AACOD
+                        INVALID KEY
+                            MOVE "IDIOMA INEXISTENTE" TO
+                                WS-US-REJ-MOTIVO
+                            PERFORM 0001-Usuarios-Rechazar
+                            MOVE 0 TO WS-US-VALIDO
+                    END-READ
+                END-IF
+
+                IF WS-US-VALIDO = 1 AND WS-US-ES-ALTA = 1
+                        AND WS-ACPAI = SPACES
+                    MOVE "PAIS INEXISTENTE" TO WS-US-REJ-MOTIVO
+                    PERFORM 0001-Usuarios-Rechazar
+                    MOVE 0 TO WS-US-VALIDO
+                END-IF
+                IF WS-US-VALIDO = 1 AND WS-ACPAI NOT = SPACES
+                    MOVE WS-ACPAI TO ABCOD
+                    READ FD-PAISES KEY IS ABCOD
+                        INVALID KEY
+                            MOVE "PAIS INEXISTENTE" TO
+                                WS-US-REJ-MOTIVO
+                            PERFORM 0001-Usuarios-Rechazar
+                            MOVE 0 TO WS-US-VALIDO
+                    END-READ
+                END-IF
+
+                IF WS-US-VALIDO = 1
+                    IF WS-US-ES-ALTA = 1
+                        PERFORM 0001-Usuarios-Insertar
+                    ELSE
+                        PERFORM 0001-Usuarios-Actualizar
+                    END-IF
+                END-IF
+            END-IF
+            READ FD-CARGA-USUARIOS NEXT
+                AT END MOVE 1 TO EOF
+            END-READ
+        END-PERFORM
+
+        CLOSE FD-CARGA-USUARIOS
         CLOSE FD-USUARIOS
+        PERFORM 0000-Valida-FS
+        CLOSE FD-USUARIOS-REJ
+        CLOSE FD-IDIOMAS
+        CLOSE FD-PAISES
         DISPLAY FS
+        DISPLAY "=== Totales de carga USUARIOS ==="
+        DISPLAY "Lineas CSV leidas   : " WS-US-CSV-LEIDOS
+        DISPLAY "Usuarios grabados   : " WS-USUARIOS-GRABADOS
+        DISPLAY "Usuarios rechazados : " WS-US-REJ-COUNT
+        .
+
+       0001-Usuarios-Insertar SECTION.
+        MOVE WS-ACCOD TO ACCOD
+        MOVE WS-ACNOM TO ACNOM
+        MOVE WS-ACIDI TO ACIDI
+        MOVE WS-ACPAI TO ACPAI
+        MOVE 1 TO ACACT
+        IF WS-ACPWE IS NUMERIC AND WS-ACPWE NOT = ZEROS
+            MOVE WS-ACPWE TO ACPWE
+        ELSE
+            MOVE ZEROS TO ACPWE
+        END-IF
+        IF WS-ACLOK = "1"
+            MOVE 1 TO ACLOK
+        ELSE
+            MOVE 0 TO ACLOK
+        END-IF
+        IF WS-ACULT IS NUMERIC AND WS-ACULT NOT = ZEROS
+            MOVE WS-ACULT TO ACULT
+        ELSE
+            MOVE ZEROS TO ACULT
+        END-IF
+        WRITE RG-USUARIO
+            INVALID KEY
+                MOVE "ACCOD DUPLICADO" TO WS-US-REJ-MOTIVO
+                PERFORM 0001-Usuarios-Rechazar
+            NOT INVALID KEY
+                ADD 1 TO WS-USUARIOS-GRABADOS
+        END-WRITE
+        .
+
+       0001-Usuarios-Actualizar SECTION.
+        IF WS-ACNOM NOT = SPACES
+            MOVE WS-ACNOM TO ACNOM
+        END-IF
+        IF WS-ACIDI NOT = SPACES
+            MOVE WS-ACIDI TO ACIDI
+        END-IF
+        IF WS-ACPAI NOT = SPACES
+            MOVE WS-ACPAI TO ACPAI
+        END-IF
+        MOVE 1 TO ACACT
+        IF WS-ACPWE IS NUMERIC AND WS-ACPWE NOT = ZEROS
+            MOVE WS-ACPWE TO ACPWE
+        END-IF
+        IF WS-ACLOK = "0" OR WS-ACLOK = "1"
+            MOVE WS-ACLOK TO ACLOK
+        END-IF
+        IF WS-ACULT IS NUMERIC AND WS-ACULT NOT = ZEROS
+            MOVE WS-ACULT TO ACULT
+        END-IF
+        REWRITE RG-USUARIO
+            INVALID KEY
+                DISPLAY RG-USUARIO
+                MOVE 8 TO WS-RC
+            NOT INVALID KEY
+                ADD 1 TO WS-USUARIOS-GRABADOS
+        END-REWRITE
+        .
+
+       0001-Usuarios-Rechazar SECTION.
+        IF WS-RC < 4
+            MOVE 4 TO WS-RC
+        END-IF
+        ADD 1 TO WS-US-REJ-SEQ
+        ADD 1 TO WS-US-REJ-COUNT
+        MOVE WS-US-REJ-SEQ TO WS-US-REJ-L-SEQ
+        MOVE WS-US-REJ-MOTIVO TO WS-US-REJ-L-MOTIVO
+        MOVE TEXTO-US TO WS-US-REJ-L-TEXTO
+        MOVE WS-US-REJ-LINEA TO RG-USUARIOS-REJ
+        WRITE RG-USUARIOS-REJ
+        .
+
+       0001-Usuarios-ParseCSV SECTION.
+        MOVE 0 TO WS-US-UNSTR-CNT
+        MOVE 1 TO WS-US-CSV-CAMPO-NUM
+        MOVE 0 TO WS-US-CSV-CAMPO-LEN
+        MOVE SPACES TO WS-US-CSV-CAMPO-BUF
+        MOVE 0 TO WS-US-CSV-EN-COMILLA
+        PERFORM VARYING WS-US-CSV-POS FROM 1 BY 1
+                UNTIL WS-US-CSV-POS > LENGTH OF TEXTO-US
+            MOVE TEXTO-US (WS-US-CSV-POS:1) TO WS-US-CSV-CH
+            EVALUATE TRUE
+                WHEN WS-US-CSV-CH = '"'
+                    IF WS-US-CSV-EN-COMILLA = 1
+                        MOVE 0 TO WS-US-CSV-EN-COMILLA
+                    ELSE
+                        MOVE 1 TO WS-US-CSV-EN-COMILLA
+                    END-IF
+                WHEN WS-US-CSV-CH = "," AND WS-US-CSV-EN-COMILLA = 0
+                    PERFORM 0001-Usuarios-ParseCSV-Campo
+                WHEN OTHER
+                    ADD 1 TO WS-US-CSV-CAMPO-LEN
+                    IF WS-US-CSV-CAMPO-LEN <=
+                            LENGTH OF WS-US-CSV-CAMPO-BUF
+                        MOVE WS-US-CSV-CH TO
+                            WS-US-CSV-CAMPO-BUF (WS-US-CSV-CAMPO-LEN:1)
+                    END-IF
+            END-EVALUATE
+        END-PERFORM
+        PERFORM 0001-Usuarios-ParseCSV-Campo
+        .
+
+       0001-Usuarios-ParseCSV-Campo SECTION.
+        EVALUATE WS-US-CSV-CAMPO-NUM
+            WHEN 1 MOVE WS-US-CSV-CAMPO-BUF (1:10) TO WS-ACCOD
+            WHEN 2 MOVE WS-US-CSV-CAMPO-BUF (1:40) TO WS-ACNOM
+            WHEN 3 MOVE WS-US-CSV-CAMPO-BUF (1:2)  TO WS-ACIDI
+            WHEN 4 MOVE WS-US-CSV-CAMPO-BUF (1:2)  TO WS-ACPAI
+            WHEN 5 MOVE WS-US-CSV-CAMPO-BUF (1:8)  TO WS-ACPWE
+            WHEN 6 MOVE WS-US-CSV-CAMPO-BUF (1:1)  TO WS-ACLOK
+            WHEN 7 MOVE WS-US-CSV-CAMPO-BUF (1:14) TO WS-ACULT
+        END-EVALUATE
+        ADD 1 TO WS-US-UNSTR-CNT
+        ADD 1 TO WS-US-CSV-CAMPO-NUM
+        MOVE 0 TO WS-US-CSV-CAMPO-LEN
+        MOVE SPACES TO WS-US-CSV-CAMPO-BUF
         .
 
        END PROGRAM MGR001.
