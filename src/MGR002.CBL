@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MGR002.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        COPY "PAISES-AB-FC" IN "src/dds"
+            REPLACING "SELECT" BY "SELECT OPTIONAL".
+        SELECT FD-EXPORT-PAISES ASSIGN TO WS-EXPORT-CSV-PATH
+            FILE STATUS IS FS-EXP
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+       DATA DIVISION.
+        FILE SECTION.
+        COPY "PAISES-FS" IN "src/dds".
+        FD FD-EXPORT-PAISES.
+        01 RG-EXPORT-PAISES    PIC X(120).
+        WORKING-STORAGE SECTION.
+        01 FS            PIC 99.
+        01 FS-EXP         PIC 99.
+        01 WS-RC          PIC 9(4) VALUE 0.
+        01 EOF            PIC 9.
+        01 WS-EXPORT-CSV-PATH  PIC X(200)
+            VALUE "mgr/0001/paises_export.csv".
+        01 WS-PARM-ENTRADA     PIC X(200).
+        01 WS-LEIDOS       PIC 9(9) VALUE 0.
+        01 WS-EXPORT-LINEA.
+            05 WS-EXP-NOM-CRUDO     PIC X(40).
+            05 WS-EXP-NOM-COMA      PIC 9(1).
+            05 WS-EXP-LINEA-BUF     PIC X(120).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN SECTION.
+        MOVE 0 TO WS-RC
+        PERFORM 0000-Leer-Parm
+        PERFORM 0001-Exportar-Paises
+        MOVE WS-RC TO RETURN-CODE
+        GOBACK
+        .
+
+       0000-Valida-FS SECTION.
+        IF FS NOT = 0
+            MOVE 8 TO WS-RC
+        END-IF
+        .
+
+       0000-Leer-Parm SECTION.
+        MOVE SPACES TO WS-PARM-ENTRADA
+        ACCEPT WS-PARM-ENTRADA FROM COMMAND-LINE
+        IF WS-PARM-ENTRADA = SPACES
+            ACCEPT WS-PARM-ENTRADA FROM ENVIRONMENT
+                "MGR001_PAISES_EXPORT_CSV"
+        END-IF
+        IF WS-PARM-ENTRADA NOT = SPACES
+            MOVE WS-PARM-ENTRADA TO WS-EXPORT-CSV-PATH
+        END-IF
+        .
+
+       0001-Exportar-Paises SECTION.
+        DISPLAY "Exportando Paises..."
+        OPEN INPUT SHARING WITH ALL OTHER FD-PAISES
+        PERFORM 0000-Valida-FS
+        OPEN OUTPUT FD-EXPORT-PAISES
+
+        MOVE "ABNOM,ABCOD,ABCD3,ABNUM,ABREG,ABFEC,ABACT" TO
+            RG-EXPORT-PAISES
+        WRITE RG-EXPORT-PAISES
+
+        MOVE 0 TO EOF
+        MOVE 0 TO WS-LEIDOS
+        READ FD-PAISES NEXT
+            AT END MOVE 1 TO EOF
+        END-READ
+        PERFORM UNTIL EOF = 1
+            PERFORM 0001-Exportar-Paises-Linea
+            ADD 1 TO WS-LEIDOS
+            READ FD-PAISES NEXT
+                AT END MOVE 1 TO EOF
+            END-READ
+        END-PERFORM
+
+        CLOSE FD-PAISES
+        PERFORM 0000-Valida-FS
+        CLOSE FD-EXPORT-PAISES
+        DISPLAY "Paises exportados : " WS-LEIDOS
+        DISPLAY "Nota: este export trae 1 sola linea de encabezado; "
+            "para recargarlo con MGR001 use "
+            "MGR001_PAISES_SKIP_HEADERS=1 (el default de MGR001 es 2)"
+        .
+
+       0001-Exportar-Paises-Linea SECTION.
+        MOVE ABNOM TO WS-EXP-NOM-CRUDO
+        MOVE 0 TO WS-EXP-NOM-COMA
+        INSPECT WS-EXP-NOM-CRUDO TALLYING WS-EXP-NOM-COMA
+            FOR ALL ","
+        IF WS-EXP-NOM-COMA > 0
+            STRING '"' FUNCTION TRIM(WS-EXP-NOM-CRUDO) '",'
+                FUNCTION TRIM(ABCOD) ","
+                FUNCTION TRIM(ABCD3) ","
+                ABNUM ","
+                FUNCTION TRIM(ABREG) "," ABFEC "," ABACT
+                DELIMITED BY SIZE
+                INTO WS-EXP-LINEA-BUF
+        ELSE
+            STRING FUNCTION TRIM(WS-EXP-NOM-CRUDO) ","
+                FUNCTION TRIM(ABCOD) ","
+                FUNCTION TRIM(ABCD3) ","
+                ABNUM ","
+                FUNCTION TRIM(ABREG) "," ABFEC "," ABACT
+                DELIMITED BY SIZE
+                INTO WS-EXP-LINEA-BUF
+        END-IF
+        MOVE WS-EXP-LINEA-BUF TO RG-EXPORT-PAISES
+        WRITE RG-EXPORT-PAISES
+        .
+
+       END PROGRAM MGR002.
