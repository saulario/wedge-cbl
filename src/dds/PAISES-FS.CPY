@@ -0,0 +1,9 @@
+        FD FD-PAISES.
+        01 RG-PAIS.
+            05 ABCOD    PIC X(02).
+            05 ABNOM    PIC X(40).
+            05 ABCD3    PIC X(03).
+            05 ABNUM    PIC 9(03).
+            05 ABACT    PIC 9(01).
+            05 ABREG    PIC X(02).
+            05 ABFEC    PIC 9(08).
