@@ -0,0 +1,5 @@
+        FD FD-IDIOMAS.
+        01 RG-IDIOMA.
+            05 AACOD    PIC X(02).
+            05 AANOM    PIC X(40).
+            05 AAACT    PIC 9(01).
