@@ -0,0 +1,10 @@
+        FD FD-USUARIOS.
+        01 RG-USUARIO.
+            05 ACCOD    PIC X(10).
+            05 ACNOM    PIC X(40).
+            05 ACIDI    PIC X(02).
+            05 ACPAI    PIC X(02).
+            05 ACACT    PIC 9(01).
+            05 ACPWE    PIC 9(08).
+            05 ACLOK    PIC 9(01).
+            05 ACULT    PIC 9(14).
