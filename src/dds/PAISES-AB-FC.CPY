@@ -5,4 +5,6 @@
                 ORGANIZATION IS INDEXED
                 ACCESS MODE IS DYNAMIC
                 RECORD KEY IS ABCOD
+                ALTERNATE RECORD KEY IS ABNUM
+                ALTERNATE RECORD KEY IS ABCD3
                 SHARING WITH ALL OTHER.
