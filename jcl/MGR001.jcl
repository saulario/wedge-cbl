@@ -0,0 +1,22 @@
+//MGR001   JOB (ACCT),'CARGA MAESTROS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* Loads the IDIOMAS, PAISES and USUARIOS masters.               *
+//* Each master runs as its own step (PARM 1st positional value)  *
+//* so a step that abends does not force a rerun of masters that  *
+//* already committed. To restart at the failed master, resubmit  *
+//* with the JOB card RESTART=stepname, e.g. RESTART=STEP020.     *
+//* MGR001 also sets RETURN-CODE per master (see req 007), which  *
+//* is what the COND= tests below key off.                        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MGR001,PARM='IDIOMAS'
+//STEPLIB  DD DISP=SHR,DSN=PROD.MGR001.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=MGR001,PARM='PAISES',COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.MGR001.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=MGR001,PARM='USUARIOS',COND=(0,NE,STEP020)
+//STEPLIB  DD DISP=SHR,DSN=PROD.MGR001.LOADLIB
+//SYSOUT   DD SYSOUT=*
